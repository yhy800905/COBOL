@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COURSEENR - shared Course-Enrollment record layout.
+      * REPLACING ==:PREFIX:== to reuse this layout under a different
+      * data-name prefix.
+      ******************************************************************
+       01 :PREFIX:Course-Enrollment-Record.
+           05 :PREFIX:CE-Student-number PIC 9(10).
+           05 :PREFIX:CE-Course-code    PIC X(8).
+           05 :PREFIX:CE-Term           PIC X(6).
+           05 :PREFIX:CE-Grade          PIC X(2).
