@@ -0,0 +1,20 @@
+      ******************************************************************
+      * STUDENTREC - shared Student_input record layout.
+      * REPLACING ==:PREFIX:== to reuse this layout under a different
+      * data-name prefix (e.g. WS-Prev- for a working-storage copy).
+      ******************************************************************
+       01 :PREFIX:Student_input.
+           05 :PREFIX:Student_number  PIC 9(10).
+           05 :PREFIX:Student_program PIC X(8).
+           05 :PREFIX:Student_year    PIC 9(6).
+           05 :PREFIX:Student_Data.
+               10 :PREFIX:Name.
+                   15 :PREFIX:Student_Title    PIC X(6).
+                   15 :PREFIX:First_name       PIC X(15).
+                   15 :PREFIX:Student_Initial  PIC X(2).
+                   15 :PREFIX:Last_name        PIC X(28).
+               10 :PREFIX:Student_Address.
+                   15 :PREFIX:Street_address   PIC X(25).
+                   15 :PREFIX:City_name        PIC X(15).
+                   15 :PREFIX:Province         PIC X(15).
+                   15 :PREFIX:Postal_code      PIC X(7).
