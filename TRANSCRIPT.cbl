@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints one transcript section per student, joining
+      *          the STUDENT master (name/address) with the
+      *          COURSE-ENROLLMENT file (course/term/grade detail).
+      *          COURSE-ENROLLMENT is assumed sorted on Student_number.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Transcript.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT
+           ASSIGN TO WS-Student-File-Path
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Student_number
+           FILE STATUS IS WS-Student-Status.
+
+           SELECT COURSE-ENROLLMENT
+           ASSIGN TO WS-Course-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Course-Status.
+
+           SELECT TRANSCRIPT-REPORT
+           ASSIGN TO WS-Transcript-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Transcript-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY == ==.
+
+       FD COURSE-ENROLLMENT.
+           COPY COURSEENR REPLACING ==:PREFIX:== BY == ==.
+
+       FD TRANSCRIPT-REPORT.
+       01 Transcript-Line              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF                       PIC X(1) VALUE 'N'.
+
+       01 WS-Student-File-Path         PIC X(250).
+       01 WS-Course-File-Path          PIC X(250).
+       01 WS-Transcript-File-Path      PIC X(250).
+
+       01 WS-Student-Status            PIC X(2).
+       01 WS-Course-Status             PIC X(2).
+       01 WS-Transcript-Status         PIC X(2).
+
+       01 WS-Current-Student-Number    PIC 9(10) VALUE 0.
+       01 WS-Student-Found-Flag        PIC X(1).
+
+       01 Transcript-Header-Line-1.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'TRANSCRIPT FOR:'.
+           05 TH-Student-Number        PIC Z(9)9.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 TH-Name                  PIC X(30).
+
+       01 Transcript-Header-Line-2.
+           05 FILLER                   PIC X(20) VALUE SPACES.
+           05 TH-Address               PIC X(70).
+
+       01 Transcript-Column-Header.
+           05 FILLER                   PIC X(10) VALUE 'COURSE'.
+           05 FILLER                   PIC X(10) VALUE 'TERM'.
+           05 FILLER                   PIC X(8)  VALUE 'GRADE'.
+
+       01 Transcript-Detail-Line.
+           05 TD-Course-Code           PIC X(10).
+           05 TD-Term                  PIC X(10).
+           05 TD-Grade                 PIC X(8).
+
+       PROCEDURE DIVISION.
+           MAIN_PROGRAM.
+               PERFORM INITIALIZE_ROUTINE.
+               PERFORM OPEN_ROUTINE.
+               PERFORM READ_ROUTINE UNTIL WS-EOF = 'Y'.
+               PERFORM CLOSE_ROUTINE.
+               STOP RUN.
+
+           INITIALIZE_ROUTINE.
+               ACCEPT WS-Student-File-Path
+                   FROM ENVIRONMENT 'STUDENT_FILE'.
+               IF WS-Student-File-Path = SPACES
+                   MOVE 'STUDENT.txt' TO WS-Student-File-Path
+               END-IF.
+               ACCEPT WS-Course-File-Path
+                   FROM ENVIRONMENT 'COURSE_ENROLLMENT_FILE'.
+               IF WS-Course-File-Path = SPACES
+                   MOVE 'COURSE-ENROLLMENT.txt' TO WS-Course-File-Path
+               END-IF.
+               ACCEPT WS-Transcript-File-Path
+                   FROM ENVIRONMENT 'TRANSCRIPT_REPORT_FILE'.
+               IF WS-Transcript-File-Path = SPACES
+                   MOVE 'TRANSCRIPT-REPORT.txt'
+                       TO WS-Transcript-File-Path
+               END-IF.
+
+           OPEN_ROUTINE.
+               OPEN INPUT STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               OPEN INPUT COURSE-ENROLLMENT.
+               IF WS-Course-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING COURSE-ENROLLMENT - STATUS: '
+                       WS-Course-Status
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT TRANSCRIPT-REPORT.
+               IF WS-Transcript-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING TRANSCRIPT-REPORT - STATUS: '
+                       WS-Transcript-Status
+                   STOP RUN
+               END-IF.
+               PERFORM READ_COURSE_RECORD.
+
+           READ_COURSE_RECORD.
+               READ COURSE-ENROLLMENT
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ.
+
+           READ_ROUTINE.
+               MOVE CE-Student-number TO WS-Current-Student-Number.
+               PERFORM WRITE_TRANSCRIPT_HEADER.
+               PERFORM WRITE_COURSE_DETAIL_LINE.
+               PERFORM READ_COURSE_RECORD.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   OR CE-Student-number NOT = WS-Current-Student-Number
+                   PERFORM WRITE_COURSE_DETAIL_LINE
+                   PERFORM READ_COURSE_RECORD
+               END-PERFORM.
+
+           WRITE_TRANSCRIPT_HEADER.
+               MOVE WS-Current-Student-Number TO Student_number.
+               MOVE 'Y' TO WS-Student-Found-Flag.
+               READ STUDENT
+                   INVALID KEY MOVE 'N' TO WS-Student-Found-Flag
+               END-READ.
+               MOVE WS-Current-Student-Number TO TH-Student-Number.
+               IF WS-Student-Found-Flag = 'Y'
+                   MOVE SPACES TO TH-Name
+                   STRING FUNCTION TRIM(First_name) ' '
+                       FUNCTION TRIM(Last_name)
+                       DELIMITED BY SIZE INTO TH-Name
+                   MOVE SPACES TO TH-Address
+                   STRING FUNCTION TRIM(Street_address) ', '
+                       FUNCTION TRIM(City_name) ', '
+                       FUNCTION TRIM(Province) ' '
+                       FUNCTION TRIM(Postal_code)
+                       DELIMITED BY SIZE INTO TH-Address
+               ELSE
+                   MOVE 'STUDENT NOT FOUND' TO TH-Name
+                   MOVE SPACES TO TH-Address
+               END-IF.
+               MOVE SPACES TO Transcript-Line.
+               WRITE Transcript-Line FROM Transcript-Header-Line-1.
+               WRITE Transcript-Line FROM Transcript-Header-Line-2.
+               WRITE Transcript-Line FROM Transcript-Column-Header.
+
+           WRITE_COURSE_DETAIL_LINE.
+               MOVE CE-Course-code TO TD-Course-Code.
+               MOVE CE-Term TO TD-Term.
+               MOVE CE-Grade TO TD-Grade.
+               WRITE Transcript-Line FROM Transcript-Detail-Line.
+
+           CLOSE_ROUTINE.
+               CLOSE STUDENT.
+               CLOSE COURSE-ENROLLMENT.
+               CLOSE TRANSCRIPT-REPORT.
+       END PROGRAM Transcript.
