@@ -3,6 +3,26 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      * - Reworked STUDENT into an indexed master with an add/change/
+      *   delete maintenance mode, a formatted enrollment report, a
+      *   per-program summary break report, input validation with a
+      *   rejects file, duplicate-key detection, checkpoint/restart,
+      *   an audit log, and a CSV export mode. The STUDENT file path
+      *   (and the paths of the other files below) is now taken from
+      *   the environment instead of being hardcoded.
+      * - Split the per-program summary out into its own sorted pass
+      *   (STUDENT is keyed by Student_number, so the summary sorts a
+      *   work file by Student_program itself instead of assuming the
+      *   master happens to already be in that order). Re-scoped
+      *   duplicate-key detection to the initial load-from-flat-file
+      *   pass, the only place a duplicate Student_number can still
+      *   occur once the master is uniquely keyed. Routed maintenance
+      *   add/change transactions through the same validation as the
+      *   read pass, added file status checks after the opens that
+      *   matter, and dropped the redundant previous-record tracking
+      *   field in favor of the one copied in from STUDENTREC.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Lab2.
@@ -10,48 +30,848 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT
-           ASSIGN TO
-           "C:\Users\yhy80\Desktop\CST8283\Week2\Lab2\STUDENT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO WS-Student-File-Path
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Student_number
+           FILE STATUS IS WS-Student-Status.
+
+           SELECT STUDENT-TRANS
+           ASSIGN TO WS-Trans-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Trans-Status.
+
+           SELECT STUDENT-REPORT
+           ASSIGN TO WS-Report-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+           SELECT PROGRAM-SUMMARY
+           ASSIGN TO WS-Summary-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Summary-Status.
+
+           SELECT STUDENT-REJECTS
+           ASSIGN TO WS-Rejects-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Rejects-Status.
+
+           SELECT DUPLICATES-REPORT
+           ASSIGN TO WS-Dups-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Dups-Status.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO WS-Ckpt-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Ckpt-Status.
+
+           SELECT AUDIT-LOG
+           ASSIGN TO WS-Audit-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Audit-Status.
+
+           SELECT STUDENT-CSV
+           ASSIGN TO WS-Csv-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Csv-Status.
+
+           SELECT STUDENT-LOAD
+           ASSIGN TO WS-Load-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Load-Status.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO WS-Sort-Work-Path.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
-       01 Student_input.
-           05 Student_number  PIC 9(10).
-           05 Student_program PIC X(8).
-           05 Student_year    PIC 9(6).
-           05 Student_Data.
-               10 Name.
-                   15 Title            PIC X(6).
-                   15 First_name       PIC X(15).
-                   15 Student_Initial  PIC X(2).
-                   15 Last_name        PIC X(28).
-               10 Address.
-                   15 Street_address   PIC X(25).
-                   15 City_name        PIC X(15).
-                   15 Province         PIC X(15).
-                   15 Postal_code      PIC X(7).
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY == ==.
+
+       SD SORT-WORK-FILE.
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY ==SW-==.
+
+       FD STUDENT-TRANS.
+       01 Student-Trans-Record.
+           05 TR-Trans-Code         PIC X(1).
+           COPY STUDENTREC REPLACING
+               ==01 :PREFIX:Student_input.==
+                   BY ==05 TR-Student_input.==
+               ==05 :PREFIX:== BY ==09 TR-==
+               ==10 :PREFIX:== BY ==13 TR-==
+               ==15 :PREFIX:== BY ==17 TR-==.
+
+       FD STUDENT-REPORT.
+       01 Report-Line               PIC X(132).
+
+       FD PROGRAM-SUMMARY.
+       01 Summary-Line              PIC X(80).
+
+       FD STUDENT-REJECTS.
+       01 Reject-Line               PIC X(120).
+
+       FD DUPLICATES-REPORT.
+       01 Duplicate-Line            PIC X(121).
+
+       FD CHECKPOINT-FILE.
+       01 Checkpoint-Line.
+           05 CKPT-Student-Number   PIC 9(10).
+           05 CKPT-Page-Count       PIC 9(4).
+           05 CKPT-Student-Total    PIC 9(6).
+           05 FILLER                PIC X(10).
+
+       FD AUDIT-LOG.
+       01 Audit-Line.
+           05 AUD-Timestamp         PIC X(19).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-Run-Id            PIC X(18).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-Student-Number    PIC 9(10).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-Action            PIC X(10).
+
+       FD STUDENT-CSV.
+       01 Csv-Line                  PIC X(150).
+
+       FD STUDENT-LOAD.
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY ==LD-==.
 
        WORKING-STORAGE SECTION.
 
-       01 WS-EOF PIC A(1).
+       01 WS-EOF                    PIC X(1)  VALUE 'N'.
+
+       01 WS-Run-Mode                PIC X(1) VALUE '1'.
+           88 WS-Mode-Report                  VALUE '1'.
+           88 WS-Mode-Maintenance             VALUE '2'.
+           88 WS-Mode-Export                  VALUE '3'.
+           88 WS-Mode-Load                    VALUE '4'.
+
+       01 WS-Restart-Flag            PIC X(1) VALUE 'N'.
+           88 WS-Restart-Yes                  VALUE 'Y'.
+
+       01 WS-Student-File-Path      PIC X(250).
+       01 WS-Trans-File-Path        PIC X(250).
+       01 WS-Report-File-Path       PIC X(250).
+       01 WS-Summary-File-Path      PIC X(250).
+       01 WS-Rejects-File-Path      PIC X(250).
+       01 WS-Dups-File-Path         PIC X(250).
+       01 WS-Ckpt-File-Path         PIC X(250).
+       01 WS-Audit-File-Path        PIC X(250).
+       01 WS-Csv-File-Path          PIC X(250).
+       01 WS-Load-File-Path         PIC X(250).
+       01 WS-Sort-Work-Path         PIC X(250).
+
+       01 WS-Student-Status         PIC X(2).
+       01 WS-Trans-Status           PIC X(2).
+       01 WS-Report-Status          PIC X(2).
+       01 WS-Summary-Status         PIC X(2).
+       01 WS-Rejects-Status         PIC X(2).
+       01 WS-Dups-Status            PIC X(2).
+       01 WS-Ckpt-Status            PIC X(2).
+       01 WS-Audit-Status           PIC X(2).
+       01 WS-Csv-Status             PIC X(2).
+       01 WS-Load-Status            PIC X(2).
+
+       01 WS-Ckpt-EOF                PIC X(1) VALUE 'N'.
+       01 WS-Sort-EOF                PIC X(1) VALUE 'N'.
+       01 WS-Duplicate-Flag          PIC X(1) VALUE 'N'.
+
+       01 WS-Full-Timestamp         PIC X(21).
+       01 WS-Audit-Timestamp        PIC X(19).
+       01 WS-Run-Id                 PIC X(18).
+
+       01 WS-Read-Count             PIC 9(6)  VALUE 0.
+       01 WS-Checkpoint-Interval    PIC 9(4)  VALUE 50.
+       01 WS-Last-Checkpoint-Key    PIC 9(10) VALUE 0.
+       01 WS-Last-Checkpoint-Page   PIC 9(4)  VALUE 0.
+       01 WS-Last-Checkpoint-Total  PIC 9(6)  VALUE 0.
+
+       01 WS-Line-Count             PIC 9(4)  VALUE 0.
+       01 WS-Lines-Per-Page         PIC 9(4)  VALUE 40.
+       01 WS-Page-Count             PIC 9(4)  VALUE 0.
+       01 WS-Student-Total          PIC 9(6)  VALUE 0.
+
+       01 WS-Break-Program          PIC X(8)  VALUE SPACES.
+       01 WS-Program-Student-Count  PIC 9(6)  VALUE 0.
+       01 WS-Grand-Total            PIC 9(6)  VALUE 0.
+
+       01 WS-Valid-Record-Flag      PIC X(1).
+       01 WS-Postal-Valid-Flag      PIC X(1).
+       01 WS-Reject-Reason          PIC X(60).
+
+       COPY STUDENTREC REPLACING ==:PREFIX:== BY ==WS-Prev-==.
+
+      ******************************************************************
+      * Report Writer layout - enrollment report (STUDENT-REPORT)
+      ******************************************************************
+       01 Report-Header-1.
+           05 FILLER                PIC X(50) VALUE SPACES.
+           05 FILLER                PIC X(30)
+                                     VALUE 'STUDENT ENROLLMENT REPORT'.
+
+       01 Report-Header-2.
+           05 FILLER                PIC X(10) VALUE 'PAGE:'.
+           05 RH-Page-Number        PIC ZZZ9.
+
+       01 Report-Column-Header.
+           05 FILLER                PIC X(12) VALUE 'STUDENT NO'.
+           05 FILLER                PIC X(32) VALUE 'NAME'.
+           05 FILLER                PIC X(12) VALUE 'PROGRAM'.
+           05 FILLER                PIC X(8)  VALUE 'YEAR'.
+           05 FILLER                PIC X(50) VALUE 'ADDRESS'.
+
+       01 Report-Detail-Line.
+           05 RD-Student-Number     PIC Z(9)9.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RD-Name                PIC X(30).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RD-Program             PIC X(8).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 RD-Year                PIC 9(6).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RD-Address             PIC X(50).
+
+       01 Report-Total-Line.
+           05 FILLER                PIC X(20) VALUE 'TOTAL STUDENTS:'.
+           05 RT-Total               PIC ZZZ,ZZ9.
+
+      ******************************************************************
+      * Program-summary break report layout (PROGRAM-SUMMARY)
+      ******************************************************************
+       01 Summary-Detail-Line.
+           05 FILLER                PIC X(10) VALUE 'PROGRAM:'.
+           05 SD-Program             PIC X(8).
+           05 FILLER                PIC X(10) VALUE '  COUNT:'.
+           05 SD-Count                PIC ZZZ,ZZ9.
+
+       01 Summary-Grand-Total-Line.
+           05 FILLER                PIC X(20) VALUE 'GRAND TOTAL:'.
+           05 SG-Total               PIC ZZZ,ZZ9.
+
+      ******************************************************************
+      * Exception / rejects report layout (STUDENT-REJECTS)
+      ******************************************************************
+       01 Reject-Detail-Line.
+           05 RJ-Student-Number      PIC 9(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RJ-Reason               PIC X(60).
+
+      ******************************************************************
+      * Duplicate-key report layout (DUPLICATES-REPORT)
+      ******************************************************************
+       01 Duplicate-Detail-Line.
+           05 FILLER                PIC X(21)
+                                     VALUE 'DUPLICATE STUDENT #:'.
+           05 DUP-Student-Number      PIC 9(10).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE 'PREV NAME:'.
+           05 DUP-Prev-Name           PIC X(30).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE 'CURR NAME:'.
+           05 DUP-Curr-Name           PIC X(30).
 
        PROCEDURE DIVISION.
            MAIN_PROGRAM.
-               PERFORM OPEN_ROUTINE.
-               PERFORM READ_ROUTINE UNTIL WS-EOF='Y'.
-               PERFORM CLOSE_ROUTINE.
+               PERFORM INITIALIZE_ROUTINE.
+               EVALUATE TRUE
+                   WHEN WS-Mode-Maintenance
+                       PERFORM MAINTENANCE_ROUTINE
+                   WHEN WS-Mode-Export
+                       PERFORM EXPORT_ROUTINE
+                   WHEN WS-Mode-Load
+                       PERFORM LOAD_ROUTINE
+                   WHEN OTHER
+                       PERFORM OPEN_ROUTINE
+                       PERFORM READ_ROUTINE UNTIL WS-EOF = 'Y'
+                       PERFORM CLOSE_ROUTINE
+                       PERFORM SUMMARY_PASS_ROUTINE
+               END-EVALUATE.
                STOP RUN.
 
+           INITIALIZE_ROUTINE.
+               ACCEPT WS-Student-File-Path
+                   FROM ENVIRONMENT 'STUDENT_FILE'.
+               IF WS-Student-File-Path = SPACES
+                   MOVE 'STUDENT.txt' TO WS-Student-File-Path
+               END-IF.
+               ACCEPT WS-Trans-File-Path
+                   FROM ENVIRONMENT 'STUDENT_TRANS_FILE'.
+               IF WS-Trans-File-Path = SPACES
+                   MOVE 'STUDENT-TRANS.txt' TO WS-Trans-File-Path
+               END-IF.
+               ACCEPT WS-Report-File-Path
+                   FROM ENVIRONMENT 'STUDENT_REPORT_FILE'.
+               IF WS-Report-File-Path = SPACES
+                   MOVE 'STUDENT-REPORT.txt' TO WS-Report-File-Path
+               END-IF.
+               ACCEPT WS-Summary-File-Path
+                   FROM ENVIRONMENT 'STUDENT_SUMMARY_FILE'.
+               IF WS-Summary-File-Path = SPACES
+                   MOVE 'PROGRAM-SUMMARY.txt' TO WS-Summary-File-Path
+               END-IF.
+               ACCEPT WS-Rejects-File-Path
+                   FROM ENVIRONMENT 'STUDENT_REJECTS_FILE'.
+               IF WS-Rejects-File-Path = SPACES
+                   MOVE 'STUDENT-REJECTS.txt' TO WS-Rejects-File-Path
+               END-IF.
+               ACCEPT WS-Dups-File-Path
+                   FROM ENVIRONMENT 'STUDENT_DUPS_FILE'.
+               IF WS-Dups-File-Path = SPACES
+                   MOVE 'DUPLICATES-REPORT.txt' TO WS-Dups-File-Path
+               END-IF.
+               ACCEPT WS-Ckpt-File-Path
+                   FROM ENVIRONMENT 'STUDENT_CKPT_FILE'.
+               IF WS-Ckpt-File-Path = SPACES
+                   MOVE 'STUDENT-CHECKPOINT.txt' TO WS-Ckpt-File-Path
+               END-IF.
+               ACCEPT WS-Audit-File-Path
+                   FROM ENVIRONMENT 'STUDENT_AUDIT_FILE'.
+               IF WS-Audit-File-Path = SPACES
+                   MOVE 'STUDENT-AUDIT.txt' TO WS-Audit-File-Path
+               END-IF.
+               ACCEPT WS-Csv-File-Path
+                   FROM ENVIRONMENT 'STUDENT_CSV_FILE'.
+               IF WS-Csv-File-Path = SPACES
+                   MOVE 'STUDENT-EXPORT.csv' TO WS-Csv-File-Path
+               END-IF.
+               ACCEPT WS-Load-File-Path
+                   FROM ENVIRONMENT 'STUDENT_LOAD_FILE'.
+               IF WS-Load-File-Path = SPACES
+                   MOVE 'STUDENT-LOAD.txt' TO WS-Load-File-Path
+               END-IF.
+               ACCEPT WS-Sort-Work-Path
+                   FROM ENVIRONMENT 'STUDENT_SORT_WORK_FILE'.
+               IF WS-Sort-Work-Path = SPACES
+                   MOVE 'STUDENT-SORTWORK.tmp' TO WS-Sort-Work-Path
+               END-IF.
+               ACCEPT WS-Run-Mode FROM ENVIRONMENT 'STUDENT_RUN_MODE'.
+               IF WS-Run-Mode = SPACE
+                   MOVE '1' TO WS-Run-Mode
+               END-IF.
+               ACCEPT WS-Restart-Flag
+                   FROM ENVIRONMENT 'STUDENT_RESTART'.
+               IF WS-Restart-Flag NOT = 'Y'
+                   MOVE 'N' TO WS-Restart-Flag
+               END-IF.
+               MOVE FUNCTION CURRENT-DATE TO WS-Full-Timestamp.
+               STRING 'RUN-' WS-Full-Timestamp(1:14)
+                   DELIMITED BY SIZE INTO WS-Run-Id.
+               STRING WS-Full-Timestamp(1:4) '-'
+                   WS-Full-Timestamp(5:2) '-'
+                   WS-Full-Timestamp(7:2) ' '
+                   WS-Full-Timestamp(9:2) ':'
+                   WS-Full-Timestamp(11:2) ':'
+                   WS-Full-Timestamp(13:2)
+                   DELIMITED BY SIZE INTO WS-Audit-Timestamp.
+
+      ******************************************************************
+      * Read-and-report pass: validated, deduplicated, audited,
+      * checkpointed read of the STUDENT master with a formatted
+      * enrollment report and a per-program summary break report.
+      ******************************************************************
            OPEN_ROUTINE.
                OPEN INPUT STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               IF WS-Restart-Yes
+                   OPEN EXTEND STUDENT-REPORT
+               ELSE
+                   OPEN OUTPUT STUDENT-REPORT
+               END-IF.
+               IF WS-Report-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-REPORT - STATUS: '
+                       WS-Report-Status
+                   STOP RUN
+               END-IF.
+               IF WS-Restart-Yes
+                   OPEN EXTEND STUDENT-REJECTS
+               ELSE
+                   OPEN OUTPUT STUDENT-REJECTS
+               END-IF.
+               IF WS-Rejects-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-REJECTS - STATUS: '
+                       WS-Rejects-Status
+                   STOP RUN
+               END-IF.
+               OPEN EXTEND AUDIT-LOG.
+               IF WS-Audit-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING AUDIT-LOG - STATUS: '
+                       WS-Audit-Status
+                   STOP RUN
+               END-IF.
+               IF WS-Restart-Yes
+                   PERFORM READ_CHECKPOINT_ROUTINE
+                   PERFORM REPOSITION_ROUTINE
+                   MOVE WS-Last-Checkpoint-Page TO WS-Page-Count
+                   MOVE WS-Last-Checkpoint-Total TO WS-Student-Total
+               END-IF.
+               OPEN EXTEND CHECKPOINT-FILE.
+               IF WS-Ckpt-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING CHECKPOINT-FILE - STATUS: '
+                       WS-Ckpt-Status
+                   STOP RUN
+               END-IF.
+               PERFORM WRITE_REPORT_HEADERS.
+
+           READ_CHECKPOINT_ROUTINE.
+               MOVE 0 TO WS-Last-Checkpoint-Key.
+               MOVE 0 TO WS-Last-Checkpoint-Page.
+               MOVE 0 TO WS-Last-Checkpoint-Total.
+               MOVE 'N' TO WS-Ckpt-EOF.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-Ckpt-Status = '00'
+                   PERFORM UNTIL WS-Ckpt-EOF = 'Y'
+                       READ CHECKPOINT-FILE
+                           AT END MOVE 'Y' TO WS-Ckpt-EOF
+                           NOT AT END
+                               MOVE CKPT-Student-Number
+                                   TO WS-Last-Checkpoint-Key
+                               MOVE CKPT-Page-Count
+                                   TO WS-Last-Checkpoint-Page
+                               MOVE CKPT-Student-Total
+                                   TO WS-Last-Checkpoint-Total
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           REPOSITION_ROUTINE.
+               IF WS-Last-Checkpoint-Key > 0
+                   MOVE WS-Last-Checkpoint-Key TO Student_number
+                   START STUDENT KEY IS GREATER THAN Student_number
+                       INVALID KEY
+                           DISPLAY 'RESTART KEY NOT FOUND -'
+                               ' STARTING FROM BEGINNING'
+                   END-START
+               END-IF.
 
            READ_ROUTINE.
-               READ STUDENT
+               READ STUDENT NEXT RECORD
                    AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY Student_input.
+                   NOT AT END PERFORM PROCESS_STUDENT_RECORD
+               END-READ.
+
+           PROCESS_STUDENT_RECORD.
+               ADD 1 TO WS-Read-Count.
+               PERFORM VALIDATE_STUDENT_RECORD.
+               IF WS-Valid-Record-Flag = 'N'
+                   PERFORM WRITE_REJECT_RECORD
+               ELSE
+                   PERFORM WRITE_REPORT_DETAIL_LINE
+                   ADD 1 TO WS-Student-Total
+               END-IF.
+               PERFORM WRITE_AUDIT_RECORD.
+               PERFORM CHECKPOINT_ROUTINE.
+
+           VALIDATE_STUDENT_RECORD.
+               MOVE 'Y' TO WS-Valid-Record-Flag.
+               MOVE SPACES TO WS-Reject-Reason.
+               IF Student_number NOT NUMERIC OR Student_number = 0
+                   MOVE 'N' TO WS-Valid-Record-Flag
+                   MOVE 'INVALID STUDENT NUMBER' TO WS-Reject-Reason
+               END-IF.
+               PERFORM VALIDATE_POSTAL_CODE.
+               IF WS-Postal-Valid-Flag = 'N'
+                   MOVE 'N' TO WS-Valid-Record-Flag
+                   IF WS-Reject-Reason = SPACES
+                       MOVE 'INVALID POSTAL CODE' TO WS-Reject-Reason
+                   ELSE
+                       STRING FUNCTION TRIM(WS-Reject-Reason)
+                           ', INVALID POSTAL CODE'
+                           DELIMITED BY SIZE INTO WS-Reject-Reason
+                   END-IF
+               END-IF.
+
+           VALIDATE_POSTAL_CODE.
+               MOVE 'Y' TO WS-Postal-Valid-Flag.
+               IF Postal_code(1:1) NOT ALPHABETIC
+                   OR Postal_code(1:1) = SPACE
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(2:1) NOT NUMERIC
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(3:1) NOT ALPHABETIC
+                   OR Postal_code(3:1) = SPACE
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(4:1) NOT = SPACE
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(5:1) NOT NUMERIC
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(6:1) NOT ALPHABETIC
+                   OR Postal_code(6:1) = SPACE
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+               IF Postal_code(7:1) NOT NUMERIC
+                   MOVE 'N' TO WS-Postal-Valid-Flag
+               END-IF.
+
+           WRITE_REJECT_RECORD.
+               MOVE Student_number TO RJ-Student-Number.
+               MOVE WS-Reject-Reason TO RJ-Reason.
+               WRITE Reject-Line FROM Reject-Detail-Line.
+
+           WRITE_AUDIT_RECORD.
+               MOVE WS-Audit-Timestamp TO AUD-Timestamp.
+               MOVE WS-Run-Id TO AUD-Run-Id.
+               MOVE Student_number TO AUD-Student-Number.
+               MOVE 'READ' TO AUD-Action.
+               WRITE Audit-Line.
+
+           CHECKPOINT_ROUTINE.
+               IF FUNCTION MOD(WS-Read-Count, WS-Checkpoint-Interval)
+                   = 0
+                   INITIALIZE Checkpoint-Line
+                   MOVE Student_number TO CKPT-Student-Number
+                   MOVE WS-Page-Count TO CKPT-Page-Count
+                   MOVE WS-Student-Total TO CKPT-Student-Total
+                   WRITE Checkpoint-Line
+               END-IF.
+
+           WRITE_REPORT_HEADERS.
+               ADD 1 TO WS-Page-Count.
+               MOVE WS-Page-Count TO RH-Page-Number.
+               WRITE Report-Line FROM Report-Header-1.
+               WRITE Report-Line FROM Report-Header-2.
+               MOVE SPACES TO Report-Line.
+               WRITE Report-Line.
+               WRITE Report-Line FROM Report-Column-Header.
+               MOVE 0 TO WS-Line-Count.
+
+           WRITE_REPORT_DETAIL_LINE.
+               IF WS-Line-Count >= WS-Lines-Per-Page
+                   PERFORM WRITE_REPORT_HEADERS
+               END-IF.
+               MOVE Student_number TO RD-Student-Number.
+               MOVE SPACES TO RD-Name.
+               STRING FUNCTION TRIM(First_name) ' '
+                   FUNCTION TRIM(Last_name)
+                   DELIMITED BY SIZE INTO RD-Name.
+               MOVE Student_program TO RD-Program.
+               MOVE Student_year TO RD-Year.
+               MOVE SPACES TO RD-Address.
+               STRING FUNCTION TRIM(Street_address) ', '
+                   FUNCTION TRIM(City_name)
+                   DELIMITED BY SIZE INTO RD-Address.
+               WRITE Report-Line FROM Report-Detail-Line.
+               ADD 1 TO WS-Line-Count.
 
            CLOSE_ROUTINE.
+               MOVE WS-Student-Total TO RT-Total.
+               WRITE Report-Line FROM Report-Total-Line.
+               CLOSE STUDENT.
+               CLOSE STUDENT-REPORT.
+               CLOSE STUDENT-REJECTS.
+               CLOSE AUDIT-LOG.
+               CLOSE CHECKPOINT-FILE.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF WS-Ckpt-Status NOT = '00'
+                   DISPLAY 'ERROR RESETTING CHECKPOINT-FILE - STATUS: '
+                       WS-Ckpt-Status
+                   STOP RUN
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Program-summary pass: STUDENT is keyed by Student_number, so
+      * the break-by-program summary sorts its own work file (by
+      * Student_program) instead of assuming the master already comes
+      * in that order.
+      ******************************************************************
+           SUMMARY_PASS_ROUTINE.
+               OPEN OUTPUT PROGRAM-SUMMARY.
+               IF WS-Summary-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING PROGRAM-SUMMARY - STATUS: '
+                       WS-Summary-Status
+                   STOP RUN
+               END-IF.
+               MOVE SPACES TO WS-Break-Program.
+               MOVE 0 TO WS-Program-Student-Count.
+               MOVE 0 TO WS-Grand-Total.
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-Student_program
+                   ON ASCENDING KEY SW-Student_number
+                   INPUT PROCEDURE IS SORT_INPUT_ROUTINE
+                   OUTPUT PROCEDURE IS SORT_OUTPUT_ROUTINE.
+               IF WS-Program-Student-Count > 0
+                   PERFORM WRITE_PROGRAM_SUMMARY_LINE
+               END-IF.
+               MOVE WS-Grand-Total TO SG-Total.
+               WRITE Summary-Line FROM Summary-Grand-Total-Line.
+               CLOSE PROGRAM-SUMMARY.
+
+           SORT_INPUT_ROUTINE.
+               OPEN INPUT STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               MOVE 'N' TO WS-Sort-EOF.
+               PERFORM UNTIL WS-Sort-EOF = 'Y'
+                   READ STUDENT NEXT RECORD
+                       AT END MOVE 'Y' TO WS-Sort-EOF
+                       NOT AT END
+                           MOVE Student_input TO SW-Student_input
+                           RELEASE SW-Student_input
+                   END-READ
+               END-PERFORM.
+               CLOSE STUDENT.
+
+           SORT_OUTPUT_ROUTINE.
+               MOVE 'N' TO WS-Sort-EOF.
+               PERFORM UNTIL WS-Sort-EOF = 'Y'
+                   RETURN SORT-WORK-FILE
+                       AT END MOVE 'Y' TO WS-Sort-EOF
+                       NOT AT END PERFORM ACCUMULATE_PROGRAM_SUMMARY
+                   END-RETURN
+               END-PERFORM.
+
+           ACCUMULATE_PROGRAM_SUMMARY.
+               IF WS-Break-Program = SPACES
+                   MOVE SW-Student_program TO WS-Break-Program
+               END-IF.
+               IF SW-Student_program NOT = WS-Break-Program
+                   PERFORM WRITE_PROGRAM_SUMMARY_LINE
+                   MOVE 0 TO WS-Program-Student-Count
+                   MOVE SW-Student_program TO WS-Break-Program
+               END-IF.
+               ADD 1 TO WS-Program-Student-Count.
+               ADD 1 TO WS-Grand-Total.
+
+           WRITE_PROGRAM_SUMMARY_LINE.
+               MOVE WS-Break-Program TO SD-Program.
+               MOVE WS-Program-Student-Count TO SD-Count.
+               WRITE Summary-Line FROM Summary-Detail-Line.
+
+      ******************************************************************
+      * Maintenance pass: apply add/change/delete transactions from
+      * STUDENT-TRANS against the indexed STUDENT master by key.
+      ******************************************************************
+           MAINTENANCE_ROUTINE.
+               OPEN I-O STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               OPEN INPUT STUDENT-TRANS.
+               IF WS-Trans-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-TRANS - STATUS: '
+                       WS-Trans-Status
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT STUDENT-REJECTS.
+               IF WS-Rejects-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-REJECTS - STATUS: '
+                       WS-Rejects-Status
+                   STOP RUN
+               END-IF.
+               MOVE 'N' TO WS-EOF.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT-TRANS
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END PERFORM APPLY_TRANSACTION
+                   END-READ
+               END-PERFORM.
+               CLOSE STUDENT-TRANS.
+               CLOSE STUDENT.
+               CLOSE STUDENT-REJECTS.
+
+           APPLY_TRANSACTION.
+               MOVE TR-Student_number TO Student_number.
+               EVALUATE TR-Trans-Code
+                   WHEN 'A'
+                       MOVE TR-Student_program TO Student_program
+                       MOVE TR-Student_year TO Student_year
+                       MOVE TR-Student_Data TO Student_Data
+                       PERFORM VALIDATE_STUDENT_RECORD
+                       IF WS-Valid-Record-Flag = 'N'
+                           PERFORM WRITE_REJECT_RECORD
+                       ELSE
+                           WRITE Student_input
+                               INVALID KEY
+                                   DISPLAY
+                                       'ADD FAILED - DUPLICATE KEY: '
+                                       TR-Student_number
+                           END-WRITE
+                       END-IF
+                   WHEN 'C'
+                       READ STUDENT
+                           INVALID KEY
+                               DISPLAY 'CHANGE FAILED - NOT FOUND: '
+                                   TR-Student_number
+                           NOT INVALID KEY
+                               MOVE TR-Student_program
+                                   TO Student_program
+                               MOVE TR-Student_year TO Student_year
+                               MOVE TR-Student_Data TO Student_Data
+                               PERFORM VALIDATE_STUDENT_RECORD
+                               IF WS-Valid-Record-Flag = 'N'
+                                   PERFORM WRITE_REJECT_RECORD
+                               ELSE
+                                   REWRITE Student_input
+                                       INVALID KEY
+                                           DISPLAY
+                                             'CHANGE FAILED - REWRITE: '
+                                             TR-Student_number
+                                   END-REWRITE
+                               END-IF
+                       END-READ
+                   WHEN 'D'
+                       DELETE STUDENT
+                           INVALID KEY
+                               DISPLAY 'DELETE FAILED - NOT FOUND: '
+                                   TR-Student_number
+                       END-DELETE
+                   WHEN OTHER
+                       DISPLAY 'INVALID TRANSACTION CODE: '
+                           TR-Trans-Code
+               END-EVALUATE.
+
+      ******************************************************************
+      * CSV export pass: dump STUDENT name/address fields for the
+      * mailing-label vendor and the external LMS feed.
+      ******************************************************************
+           EXPORT_ROUTINE.
+               OPEN INPUT STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT STUDENT-CSV.
+               IF WS-Csv-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-CSV - STATUS: '
+                       WS-Csv-Status
+                   STOP RUN
+               END-IF.
+               MOVE SPACES TO Csv-Line.
+               STRING 'Student_number,First_name,Last_name,'
+                   'Street_address,City_name,Province,'
+                   'Postal_code'
+                   DELIMITED BY SIZE INTO Csv-Line.
+               WRITE Csv-Line.
+               MOVE 'N' TO WS-EOF.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END PERFORM WRITE_CSV_LINE
+                   END-READ
+               END-PERFORM.
                CLOSE STUDENT.
+               CLOSE STUDENT-CSV.
+
+           WRITE_CSV_LINE.
+               MOVE SPACES TO Csv-Line.
+               STRING Student_number DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(First_name) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Last_name) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Street_address) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(City_name) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Province) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Postal_code) DELIMITED BY SIZE
+                   INTO Csv-Line.
+               WRITE Csv-Line.
+
+      ******************************************************************
+      * Load pass: builds the indexed STUDENT master from the flat
+      * STUDENT-LOAD file. This is the only place a duplicate
+      * Student_number can still occur (once loaded, RECORD KEY
+      * uniqueness prevents it) and the only place validation happens
+      * before a key is committed to the master for the first time, so
+      * both checks run here rather than against the master itself.
+      ******************************************************************
+           LOAD_ROUTINE.
+               OPEN OUTPUT STUDENT.
+               IF WS-Student-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT FILE - STATUS: '
+                       WS-Student-Status
+                   STOP RUN
+               END-IF.
+               OPEN INPUT STUDENT-LOAD.
+               IF WS-Load-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-LOAD - STATUS: '
+                       WS-Load-Status
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT STUDENT-REJECTS.
+               IF WS-Rejects-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING STUDENT-REJECTS - STATUS: '
+                       WS-Rejects-Status
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT DUPLICATES-REPORT.
+               IF WS-Dups-Status NOT = '00'
+                   DISPLAY 'ERROR OPENING DUPLICATES-REPORT - STATUS: '
+                       WS-Dups-Status
+                   STOP RUN
+               END-IF.
+               MOVE 'N' TO WS-EOF.
+               MOVE 0 TO WS-Read-Count.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT-LOAD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END PERFORM PROCESS_LOAD_RECORD
+                   END-READ
+               END-PERFORM.
+               CLOSE STUDENT-LOAD.
+               CLOSE STUDENT.
+               CLOSE STUDENT-REJECTS.
+               CLOSE DUPLICATES-REPORT.
+
+           PROCESS_LOAD_RECORD.
+               ADD 1 TO WS-Read-Count.
+               MOVE LD-Student_number TO Student_number.
+               MOVE LD-Student_program TO Student_program.
+               MOVE LD-Student_year TO Student_year.
+               MOVE LD-Student_Data TO Student_Data.
+               PERFORM CHECK_DUPLICATE_LOAD_RECORD.
+               PERFORM VALIDATE_STUDENT_RECORD.
+               IF WS-Valid-Record-Flag = 'N'
+                   PERFORM WRITE_REJECT_RECORD
+               ELSE
+                   IF WS-Duplicate-Flag = 'N'
+                       WRITE Student_input
+                           INVALID KEY
+                               DISPLAY
+                                   'LOAD FAILED - DUPLICATE KEY: '
+                                   Student_number
+                       END-WRITE
+                   END-IF
+               END-IF.
+               MOVE Student_input TO WS-Prev-Student_input.
+
+           CHECK_DUPLICATE_LOAD_RECORD.
+               MOVE 'N' TO WS-Duplicate-Flag.
+               IF WS-Read-Count > 1
+                   AND Student_number = WS-Prev-Student_number
+                   MOVE 'Y' TO WS-Duplicate-Flag
+                   PERFORM WRITE_DUPLICATE_RECORD
+               END-IF.
+
+           WRITE_DUPLICATE_RECORD.
+               MOVE Student_number TO DUP-Student-Number.
+               MOVE SPACES TO DUP-Prev-Name.
+               STRING FUNCTION TRIM(WS-Prev-First_name) ' '
+                   FUNCTION TRIM(WS-Prev-Last_name)
+                   DELIMITED BY SIZE INTO DUP-Prev-Name.
+               MOVE SPACES TO DUP-Curr-Name.
+               STRING FUNCTION TRIM(First_name) ' '
+                   FUNCTION TRIM(Last_name)
+                   DELIMITED BY SIZE INTO DUP-Curr-Name.
+               WRITE Duplicate-Line FROM Duplicate-Detail-Line.
        END PROGRAM Lab2.
